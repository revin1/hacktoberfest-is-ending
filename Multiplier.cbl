@@ -2,22 +2,632 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  Multiplier.
 AUTHOR.  Michael Coughlan.
-* Example program using ACCEPT, DISPLAY and MULTIPLY to 
-* get two single digit numbers from the user and multiply them together
+*> Example program using ACCEPT, DISPLAY and MULTIPLY to
+*> get two single digit numbers from the user and multiply them together
+*>
+*> RUN-MODE "BATCH" (1st command-line argument) reads Num1/Num2 pairs from
+*> TRANS-FILE and writes each Result to RESULT-FILE instead of prompting.
+*>
+*> 2nd command-line argument is the rounding mode used by the MULTIPLY:
+*>   "N" (default) - MULTIPLY ... GIVING Result ROUNDED (round to nearest)
+*>   "T"           - MULTIPLY ... GIVING Result        (truncate)
+*>
+*> 3rd command-line argument is the operator ID recorded on AUDIT-FILE;
+*> if omitted, interactive runs prompt for it and batch runs use "BATCH".
+*>
+*> 4th command-line argument "RESTART" resumes a batch run from the last
+*> committed CHECKPOINT-FILE record instead of reprocessing TRANS-FILE
+*> from record one.
+*>
+*> Num1, Num2 and Result are signed (S9(7)V99), so reversal/adjustment
+*> entries (a negative Num1 or Num2) flow through the same MULTIPLY logic
+*> as ordinary extensions.
+*>
+*> In interactive mode, entering a product code (rather than blank) at
+*> the "Enter product code" prompt looks the unit price up on
+*> PRICE-MASTER and uses it as Num2 instead of prompting for it directly.
+*>
+*> RUN-MODE "REVIEW" opens a maintenance screen that pages through the
+*> open exception records on EXCEPTION-FILE, shows the rejected raw
+*> Num1/Num2 values and rejection reason, and lets the operator key in
+*> corrected values and re-drive them through VALIDATE-INPUT and
+*> CALCULATE-RESULT without programmer involvement. Corrected records
+*> are marked EXC-STATUS "C" and rewritten in place.
+
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANS-FILE ASSIGN TO "TRANS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT RESULT-FILE ASSIGN TO "RESULT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTION.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS EXC-SEQ-NO
+        FILE STATUS IS WS-EXCEPTION-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+    SELECT CONTROL-REPORT ASSIGN TO "CONTROL.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT PRICE-MASTER ASSIGN TO "PRICE.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS PRC-PRODUCT-CODE
+        FILE STATUS IS WS-PRICE-STATUS.
 
 DATA DIVISION.
 
+FILE SECTION.
+FD  TRANS-FILE.
+01  TRANS-RECORD.
+    05  TRANS-NUM1                         PIC S9(7)V99 SIGN LEADING SEPARATE.
+    05  TRANS-NUM2                         PIC S9(7)V99 SIGN LEADING SEPARATE.
+
+FD  RESULT-FILE.
+01  RESULT-RECORD.
+    05  OUT-SEQ-NO                         PIC 9(6).
+    05  OUT-NUM1                           PIC S9(7)V99 SIGN LEADING SEPARATE.
+    05  OUT-NUM2                           PIC S9(7)V99 SIGN LEADING SEPARATE.
+    05  OUT-RESULT                         PIC S9(7)V99 SIGN LEADING SEPARATE.
+
+FD  EXCEPTION-FILE.
+01  EXCEPTION-RECORD.
+    05  EXC-SEQ-NO                         PIC 9(6).
+    05  EXC-RAW-NUM1                       PIC X(10).
+    05  EXC-RAW-NUM2                       PIC X(10).
+    05  EXC-REASON-CODE                    PIC X(2).
+    05  EXC-STATUS                         PIC X(1).
+
+FD  AUDIT-FILE.
+01  AUDIT-RECORD.
+    05  AUD-SEQ-NO                         PIC 9(6).
+    05  AUD-OPERATOR-ID                    PIC X(8).
+    05  AUD-TIMESTAMP                      PIC X(21).
+    05  AUD-NUM1                           PIC S9(7)V99 SIGN LEADING SEPARATE.
+    05  AUD-NUM2                           PIC S9(7)V99 SIGN LEADING SEPARATE.
+    05  AUD-RESULT                         PIC S9(7)V99 SIGN LEADING SEPARATE.
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05  CHK-LAST-RECORD                    PIC 9(6).
+
+FD  CONTROL-REPORT.
+01  CONTROL-REPORT-LINE                    PIC X(80).
+
+FD  PRICE-MASTER.
+01  PRICE-MASTER-RECORD.
+    05  PRC-PRODUCT-CODE                   PIC X(6).
+    05  PRC-UNIT-PRICE                     PIC S9(7)V99 COMP-3.
+
 WORKING-STORAGE SECTION.
-01  Num1                                PIC 9  VALUE ZEROS.
-01  Num2                                PIC 9  VALUE ZEROS.
-01  Result                              PIC 99 VALUE ZEROS.
+01  Num1                                PIC S9(7)V99 VALUE ZEROS.
+01  WS-NUM1-ALPHA REDEFINES Num1        PIC X(9).
+01  Num2                                PIC S9(7)V99 VALUE ZEROS.
+01  WS-NUM2-ALPHA REDEFINES Num2        PIC X(9).
+01  Result                              PIC S9(7)V99 VALUE ZEROS.
+
+01  WS-COMMAND-LINE                     PIC X(80) VALUE SPACES.
+01  WS-RUN-MODE                         PIC X(6) VALUE SPACES.
+01  WS-ROUND-MODE                       PIC X(1) VALUE "N".
+01  WS-TRANS-EOF-SW                     PIC X VALUE "N".
+    88  TRANS-EOF                       VALUE "Y".
+01  WS-VALID-ENTRY-SW                   PIC X VALUE "Y".
+    88  VALID-ENTRY                     VALUE "Y".
+01  WS-OVERFLOW-SW                       PIC X VALUE "N".
+    88  OVERFLOW-OCCURRED                VALUE "Y".
+01  WS-OVERFLOW-COUNT                    PIC 9(6) VALUE ZERO.
+01  WS-EXC-SEQ-NO                       PIC 9(6) VALUE ZERO.
+01  WS-OPERATOR-ID                       PIC X(8) VALUE SPACES.
+01  WS-RESTART-PARM                      PIC X(9) VALUE SPACES.
+01  WS-CHECKPOINT-STATUS                PIC XX VALUE "00".
+01  WS-CHECKPOINT-EOF-SW                PIC X VALUE "N".
+    88  CHECKPOINT-EOF                   VALUE "Y".
+01  WS-CHECKPOINT-INTERVAL               PIC 9(4) VALUE 10.
+01  WS-RECORDS-PROCESSED                 PIC 9(6) VALUE ZERO.
+01  WS-RESTART-POINT                     PIC 9(6) VALUE ZERO.
+
+01  WS-CURRENT-DATE                      PIC X(21) VALUE SPACES.
+01  WS-REPORT-DATE REDEFINES WS-CURRENT-DATE.
+    05  WS-REPORT-YYYY                   PIC 9(4).
+    05  WS-REPORT-MM                     PIC 99.
+    05  WS-REPORT-DD                     PIC 99.
+    05  FILLER                           PIC X(13).
+
+01  WS-REPORT-RECORD-COUNT                PIC 9(6) VALUE ZERO.
+01  WS-REPORT-SUM                         PIC S9(9)V99 VALUE ZERO.
+01  WS-REPORT-HIGH                        PIC S9(7)V99 VALUE -9999999.99.
+01  WS-REPORT-LOW                         PIC S9(7)V99 VALUE 9999999.99.
+
+01  WS-REPORT-LINE                        PIC X(80).
+
+01  WS-ED-COUNT                           PIC ZZZ,ZZ9.
+01  WS-ED-SUM                             PIC ZZZ,ZZZ,ZZ9.99-.
+01  WS-ED-HIGH                            PIC Z,ZZZ,ZZ9.99-.
+01  WS-ED-LOW                             PIC Z,ZZZ,ZZ9.99-.
+01  WS-ED-YEAR                            PIC 9999.
+01  WS-ED-MONTH                           PIC 99.
+01  WS-ED-DAY                             PIC 99.
+01  WS-ED-REPORT-DATE                     PIC X(10).
+
+01  WS-PRODUCT-CODE                       PIC X(6) VALUE SPACES.
+01  WS-PRICE-STATUS                       PIC XX VALUE "00".
+01  WS-PRICE-AVAILABLE-SW                 PIC X VALUE "Y".
+    88  PRICE-FILE-AVAILABLE              VALUE "Y".
+01  WS-EXCEPTION-STATUS                   PIC XX VALUE "00".
+01  WS-EXC-NUM1-SIGNED                    PIC S9(7)V99 SIGN LEADING SEPARATE
+                                               VALUE ZERO.
+01  WS-EXC-NUM2-SIGNED                    PIC S9(7)V99 SIGN LEADING SEPARATE
+                                               VALUE ZERO.
+
+01  WS-REVIEW-MODE-SW                     PIC X VALUE "N".
+    88  IN-REVIEW-MODE                    VALUE "Y".
+01  WS-REVIEW-DONE-SW                     PIC X VALUE "N".
+    88  REVIEW-DONE                       VALUE "Y".
+01  WS-REVIEW-FOUND-SW                    PIC X VALUE "N".
+    88  REVIEW-RECORD-FOUND               VALUE "Y".
+01  WS-REVIEW-ACTION                      PIC X VALUE SPACE.
+01  WS-CORR-NUM1                          PIC S9(7)V99 SIGN LEADING SEPARATE
+                                               VALUE ZERO.
+01  WS-CORR-NUM2                          PIC S9(7)V99 SIGN LEADING SEPARATE
+                                               VALUE ZERO.
+
+SCREEN SECTION.
+01  EXCEPTION-REVIEW-SCREEN.
+    05  BLANK SCREEN.
+    05  LINE 1  COLUMN 1  VALUE "EXCEPTION REVIEW/CORRECTION".
+    05  LINE 3  COLUMN 1  VALUE "Seq No         : ".
+    05  LINE 3  COLUMN 20 PIC 9(6)       FROM EXC-SEQ-NO.
+    05  LINE 4  COLUMN 1  VALUE "Raw Num1       : ".
+    05  LINE 4  COLUMN 20 PIC X(10)      FROM EXC-RAW-NUM1.
+    05  LINE 5  COLUMN 1  VALUE "Raw Num2       : ".
+    05  LINE 5  COLUMN 20 PIC X(10)      FROM EXC-RAW-NUM2.
+    05  LINE 6  COLUMN 1  VALUE "Reason Code    : ".
+    05  LINE 6  COLUMN 20 PIC X(2)       FROM EXC-REASON-CODE.
+    05  LINE 7  COLUMN 1  VALUE "Status         : ".
+    05  LINE 7  COLUMN 20 PIC X(1)       FROM EXC-STATUS.
+    05  LINE 9  COLUMN 1  VALUE "Corrected Num1 : ".
+    05  LINE 9  COLUMN 20 PIC S9(7)V99 SIGN LEADING SEPARATE
+                                        USING WS-CORR-NUM1.
+    05  LINE 10 COLUMN 1  VALUE "Corrected Num2 : ".
+    05  LINE 10 COLUMN 20 PIC S9(7)V99 SIGN LEADING SEPARATE
+                                        USING WS-CORR-NUM2.
+    05  LINE 12 COLUMN 1
+        VALUE "Action (R=Resubmit, S=Skip, Q=Quit) : ".
+    05  LINE 12 COLUMN 40 PIC X         USING WS-REVIEW-ACTION.
 
 PROCEDURE DIVISION.
-    DISPLAY "Enter first number  (1 digit) : " WITH NO ADVANCING.
-    ACCEPT Num1.
-    DISPLAY "Enter second number (1 digit) : " WITH NO ADVANCING.
-    ACCEPT Num2.
-    MULTIPLY Num1 BY Num2 GIVING Result.
-    DISPLAY "Result is = ", Result.
+MAIN-LOGIC.
+    ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+    UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACE
+        INTO WS-RUN-MODE WS-ROUND-MODE WS-OPERATOR-ID WS-RESTART-PARM.
+    IF WS-ROUND-MODE NOT = "T"
+        MOVE "N" TO WS-ROUND-MODE
+    END-IF.
+    IF WS-OPERATOR-ID = SPACES
+        IF WS-RUN-MODE = "BATCH"
+            MOVE "BATCH" TO WS-OPERATOR-ID
+        ELSE
+            DISPLAY "Enter operator ID   : " WITH NO ADVANCING
+            ACCEPT WS-OPERATOR-ID
+        END-IF
+    END-IF.
+    IF WS-RUN-MODE = "REVIEW"
+        PERFORM REVIEW-EXCEPTIONS
+        PERFORM PRINT-CONTROL-REPORT
+    ELSE
+        PERFORM OPEN-EXCEPTION-FILE
+        OPEN EXTEND AUDIT-FILE
+        PERFORM OPEN-PRICE-MASTER
+        IF WS-RUN-MODE = "BATCH"
+            PERFORM BATCH-RUN
+        ELSE
+            PERFORM INTERACTIVE-RUN
+        END-IF
+        CLOSE EXCEPTION-FILE
+        CLOSE AUDIT-FILE
+        CLOSE PRICE-MASTER
+        PERFORM PRINT-CONTROL-REPORT
+    END-IF.
     STOP RUN.
 
+INTERACTIVE-RUN.
+    DISPLAY "Enter first number  : " WITH NO ADVANCING.
+    ACCEPT Num1.
+    DISPLAY "Enter product code (blank for manual price) : "
+        WITH NO ADVANCING.
+    ACCEPT WS-PRODUCT-CODE.
+    IF WS-PRODUCT-CODE = SPACES
+        DISPLAY "Enter second number : " WITH NO ADVANCING
+        ACCEPT Num2
+    ELSE
+        PERFORM LOOKUP-PRICE
+    END-IF.
+    PERFORM VALIDATE-INPUT.
+    IF VALID-ENTRY
+        PERFORM CALCULATE-RESULT
+        IF OVERFLOW-OCCURRED
+            DISPLAY "Result overflow - transaction flagged and logged to exception file."
+        ELSE
+            DISPLAY "Result is = ", Result
+        END-IF
+    ELSE
+        DISPLAY "Invalid numeric entry - logged to exception file."
+    END-IF.
+
+BATCH-RUN.
+    IF WS-RESTART-PARM = "RESTART"
+        PERFORM READ-LAST-CHECKPOINT
+    END-IF.
+    OPEN INPUT TRANS-FILE.
+    IF WS-RESTART-PARM = "RESTART"
+        OPEN EXTEND RESULT-FILE
+        OPEN EXTEND CHECKPOINT-FILE
+    ELSE
+        OPEN OUTPUT RESULT-FILE
+        OPEN OUTPUT CHECKPOINT-FILE
+    END-IF.
+    PERFORM UNTIL TRANS-EOF
+        READ TRANS-FILE
+            AT END
+                SET TRANS-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-RECORDS-PROCESSED
+                IF WS-RECORDS-PROCESSED > WS-RESTART-POINT
+                    MOVE TRANS-NUM1 TO Num1
+                    MOVE TRANS-NUM2 TO Num2
+                    PERFORM VALIDATE-INPUT
+                    IF VALID-ENTRY
+                        PERFORM CALCULATE-RESULT
+                        IF NOT OVERFLOW-OCCURRED
+                            PERFORM WRITE-RESULT-RECORD
+                        END-IF
+                    END-IF
+                    IF FUNCTION MOD(WS-RECORDS-PROCESSED WS-CHECKPOINT-INTERVAL) = 0
+                        PERFORM WRITE-CHECKPOINT-RECORD
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM.
+    CLOSE TRANS-FILE.
+    CLOSE RESULT-FILE.
+    CLOSE CHECKPOINT-FILE.
+
+READ-LAST-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CHECKPOINT-STATUS = "00"
+        PERFORM UNTIL CHECKPOINT-EOF
+            READ CHECKPOINT-FILE
+                AT END
+                    SET CHECKPOINT-EOF TO TRUE
+                NOT AT END
+                    MOVE CHK-LAST-RECORD TO WS-RESTART-POINT
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+WRITE-CHECKPOINT-RECORD.
+    MOVE WS-RECORDS-PROCESSED TO CHK-LAST-RECORD.
+    WRITE CHECKPOINT-RECORD.
+
+OPEN-EXCEPTION-FILE.
+    *> EXCEPTION-FILE carries unresolved ("O"-status) exceptions across
+    *> runs until req 009's review screen resolves them, so it must be
+    *> opened I-O (not OUTPUT) to avoid wiping out prior runs' open
+    *> exceptions. Fall back to OUTPUT only the first time, when the
+    *> file has not yet been created.
+    OPEN I-O EXCEPTION-FILE.
+    IF WS-EXCEPTION-STATUS = "35"
+        OPEN OUTPUT EXCEPTION-FILE
+        CLOSE EXCEPTION-FILE
+        OPEN I-O EXCEPTION-FILE
+    END-IF.
+    PERFORM FIND-MAX-EXCEPTION-SEQ.
+
+OPEN-PRICE-MASTER.
+    MOVE "Y" TO WS-PRICE-AVAILABLE-SW.
+    OPEN INPUT PRICE-MASTER.
+    IF WS-PRICE-STATUS NOT = "00"
+        MOVE "N" TO WS-PRICE-AVAILABLE-SW
+    END-IF.
+
+LOOKUP-PRICE.
+    IF NOT PRICE-FILE-AVAILABLE
+        DISPLAY "Price master not available - enter price manually."
+        DISPLAY "Enter second number : " WITH NO ADVANCING
+        ACCEPT Num2
+    ELSE
+        MOVE WS-PRODUCT-CODE TO PRC-PRODUCT-CODE
+        READ PRICE-MASTER
+            INVALID KEY
+                DISPLAY "Product code not on file - enter price manually."
+                DISPLAY "Enter second number : " WITH NO ADVANCING
+                ACCEPT Num2
+            NOT INVALID KEY
+                MOVE PRC-UNIT-PRICE TO Num2
+        END-READ
+    END-IF.
+
+REVIEW-EXCEPTIONS.
+    MOVE "Y" TO WS-REVIEW-MODE-SW.
+    PERFORM OPEN-EXCEPTION-FILE.
+    OPEN EXTEND AUDIT-FILE.
+    MOVE "N" TO WS-REVIEW-DONE-SW.
+    MOVE ZERO TO EXC-SEQ-NO.
+    START EXCEPTION-FILE KEY IS NOT LESS THAN EXC-SEQ-NO
+        INVALID KEY
+            DISPLAY "No exception records on file."
+            SET REVIEW-DONE TO TRUE
+    END-START.
+    PERFORM UNTIL REVIEW-DONE
+        PERFORM FIND-NEXT-OPEN-EXCEPTION
+        IF REVIEW-RECORD-FOUND
+            PERFORM DISPLAY-EXCEPTION-SCREEN
+            PERFORM PROCESS-REVIEW-ACTION
+        END-IF
+    END-PERFORM.
+    CLOSE EXCEPTION-FILE.
+    CLOSE AUDIT-FILE.
+
+FIND-MAX-EXCEPTION-SEQ.
+    *> Position on the highest existing key so new exception records
+    *> written for still-invalid resubmits during this review session
+    *> get a sequence number that cannot collide with one already on
+    *> the file.
+    MOVE ZERO TO WS-EXC-SEQ-NO.
+    MOVE 999999 TO EXC-SEQ-NO.
+    START EXCEPTION-FILE KEY IS NOT GREATER THAN EXC-SEQ-NO
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            READ EXCEPTION-FILE NEXT RECORD
+                AT END
+                    CONTINUE
+                NOT AT END
+                    MOVE EXC-SEQ-NO TO WS-EXC-SEQ-NO
+            END-READ
+    END-START.
+
+FIND-NEXT-OPEN-EXCEPTION.
+    MOVE "N" TO WS-REVIEW-FOUND-SW.
+    PERFORM UNTIL REVIEW-RECORD-FOUND OR REVIEW-DONE
+        READ EXCEPTION-FILE NEXT RECORD
+            AT END
+                DISPLAY "End of exception file."
+                SET REVIEW-DONE TO TRUE
+            NOT AT END
+                IF EXC-STATUS = "O"
+                    SET REVIEW-RECORD-FOUND TO TRUE
+                END-IF
+        END-READ
+    END-PERFORM.
+
+DISPLAY-EXCEPTION-SCREEN.
+    *> EXC-RAW-NUM1/EXC-RAW-NUM2 are the raw DISPLAY-with-overpunched-sign
+    *> byte images of the original numeric items, not a SIGN LEADING
+    *> SEPARATE layout - a MOVE into WS-CORR-NUM1/WS-CORR-NUM2 would copy
+    *> bytes left-to-right rather than re-scale the value, so the operator
+    *> always retypes both values rather than trusting a reinterpreted
+    *> pre-fill.
+    MOVE ZERO TO WS-CORR-NUM1.
+    MOVE ZERO TO WS-CORR-NUM2.
+    DISPLAY EXCEPTION-REVIEW-SCREEN.
+
+PROCESS-REVIEW-ACTION.
+    MOVE SPACE TO WS-REVIEW-ACTION.
+    ACCEPT EXCEPTION-REVIEW-SCREEN.
+    EVALUATE WS-REVIEW-ACTION
+        WHEN "Q"
+            SET REVIEW-DONE TO TRUE
+        WHEN "R"
+            MOVE WS-CORR-NUM1 TO Num1
+            MOVE WS-CORR-NUM2 TO Num2
+            PERFORM VALIDATE-INPUT
+            IF VALID-ENTRY
+                PERFORM CALCULATE-RESULT
+                IF NOT OVERFLOW-OCCURRED
+                    MOVE "C" TO EXC-STATUS
+                    REWRITE EXCEPTION-RECORD
+                    DISPLAY "Transaction corrected and resubmitted. Result = "
+                        Result
+                ELSE
+                    DISPLAY "Corrected entry still overflows - left open."
+                END-IF
+            ELSE
+                DISPLAY "Corrected entry still invalid - left open."
+            END-IF
+        WHEN OTHER
+            DISPLAY "Skipped - record left open for later review."
+    END-EVALUATE.
+
+VALIDATE-INPUT.
+    MOVE "Y" TO WS-VALID-ENTRY-SW.
+    MOVE SPACES TO EXC-REASON-CODE.
+    IF Num1 NOT NUMERIC
+        MOVE "N" TO WS-VALID-ENTRY-SW
+        MOVE "N1" TO EXC-REASON-CODE
+    END-IF.
+    IF Num2 NOT NUMERIC
+        MOVE "N" TO WS-VALID-ENTRY-SW
+        IF EXC-REASON-CODE = "N1"
+            MOVE "NB" TO EXC-REASON-CODE
+        ELSE
+            MOVE "N2" TO EXC-REASON-CODE
+        END-IF
+    END-IF.
+    IF NOT VALID-ENTRY
+        IF IN-REVIEW-MODE
+            PERFORM REWRITE-CURRENT-EXCEPTION
+        ELSE
+            PERFORM WRITE-EXCEPTION-RECORD
+        END-IF
+    END-IF.
+
+WRITE-EXCEPTION-RECORD.
+    ADD 1 TO WS-EXC-SEQ-NO.
+    MOVE WS-EXC-SEQ-NO TO EXC-SEQ-NO.
+    PERFORM SET-EXCEPTION-RAW-VALUES.
+    MOVE "O" TO EXC-STATUS.
+    WRITE EXCEPTION-RECORD
+        INVALID KEY
+            DISPLAY "Exception file write error, seq = " WS-EXC-SEQ-NO
+    END-WRITE.
+
+REWRITE-CURRENT-EXCEPTION.
+    *> A still-bad resubmission from the review screen updates the
+    *> record already positioned by FIND-NEXT-OPEN-EXCEPTION in place
+    *> (same key, latest attempted raw values and reason code) instead
+    *> of leaving the original dangling and appending a new orphan
+    *> exception via WRITE-EXCEPTION-RECORD.
+    PERFORM SET-EXCEPTION-RAW-VALUES.
+    MOVE "O" TO EXC-STATUS.
+    REWRITE EXCEPTION-RECORD
+        INVALID KEY
+            DISPLAY "Exception file rewrite error, seq = " EXC-SEQ-NO
+    END-REWRITE.
+
+SET-EXCEPTION-RAW-VALUES.
+    *> Reason "OF" (MULTIPLY overflow) means Num1/Num2 are valid signed
+    *> numbers that merely overflowed Result, so capture them through a
+    *> SIGN LEADING SEPARATE intermediate for a readable value. Any other
+    *> reason (N1/N2/NB) means the operator's raw entry failed the
+    *> NUMERIC test, so the overpunched DISPLAY bytes are captured as-is
+    *> to show exactly what was typed.
+    IF EXC-REASON-CODE = "OF"
+        MOVE Num1 TO WS-EXC-NUM1-SIGNED
+        MOVE Num2 TO WS-EXC-NUM2-SIGNED
+        MOVE WS-EXC-NUM1-SIGNED TO EXC-RAW-NUM1
+        MOVE WS-EXC-NUM2-SIGNED TO EXC-RAW-NUM2
+    ELSE
+        MOVE WS-NUM1-ALPHA TO EXC-RAW-NUM1
+        MOVE WS-NUM2-ALPHA TO EXC-RAW-NUM2
+    END-IF.
+
+CALCULATE-RESULT.
+    MOVE "N" TO WS-OVERFLOW-SW.
+    IF WS-ROUND-MODE = "T"
+        MULTIPLY Num1 BY Num2 GIVING Result
+            ON SIZE ERROR
+                PERFORM HANDLE-MULTIPLY-OVERFLOW
+        END-MULTIPLY
+    ELSE
+        MULTIPLY Num1 BY Num2 GIVING Result ROUNDED
+            ON SIZE ERROR
+                PERFORM HANDLE-MULTIPLY-OVERFLOW
+        END-MULTIPLY
+    END-IF.
+    IF NOT OVERFLOW-OCCURRED
+        PERFORM WRITE-AUDIT-RECORD
+        PERFORM ACCUMULATE-REPORT-TOTALS
+    END-IF.
+
+HANDLE-MULTIPLY-OVERFLOW.
+    SET OVERFLOW-OCCURRED TO TRUE.
+    ADD 1 TO WS-OVERFLOW-COUNT.
+    MOVE "OF" TO EXC-REASON-CODE.
+    IF IN-REVIEW-MODE
+        PERFORM REWRITE-CURRENT-EXCEPTION
+    ELSE
+        PERFORM WRITE-EXCEPTION-RECORD
+    END-IF.
+
+ACCUMULATE-REPORT-TOTALS.
+    ADD 1 TO WS-REPORT-RECORD-COUNT.
+    ADD Result TO WS-REPORT-SUM.
+    IF Result > WS-REPORT-HIGH
+        MOVE Result TO WS-REPORT-HIGH
+    END-IF.
+    IF Result < WS-REPORT-LOW
+        MOVE Result TO WS-REPORT-LOW
+    END-IF.
+
+WRITE-AUDIT-RECORD.
+    *> WS-RECORDS-PROCESSED is the TRANS-FILE position a batch run is
+    *> currently on (zero outside BATCH-RUN); carrying it onto every
+    *> audit/result row lets a downstream reader spot and discard the
+    *> duplicate rows a RESTART run's replay of uncheckpointed records
+    *> (21-29 after a checkpoint at 20, say) would otherwise leave behind.
+    MOVE WS-RECORDS-PROCESSED TO AUD-SEQ-NO.
+    MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+    MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+    MOVE Num1 TO AUD-NUM1.
+    MOVE Num2 TO AUD-NUM2.
+    MOVE Result TO AUD-RESULT.
+    WRITE AUDIT-RECORD.
+
+WRITE-RESULT-RECORD.
+    MOVE WS-RECORDS-PROCESSED TO OUT-SEQ-NO.
+    MOVE Num1 TO OUT-NUM1.
+    MOVE Num2 TO OUT-NUM2.
+    MOVE Result TO OUT-RESULT.
+    WRITE RESULT-RECORD.
+
+PRINT-CONTROL-REPORT.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+    OPEN OUTPUT CONTROL-REPORT.
+    MOVE SPACES TO WS-REPORT-LINE.
+    MOVE "MULTIPLIER - CONTROL REPORT" TO WS-REPORT-LINE.
+    WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE.
+    MOVE SPACES TO WS-REPORT-LINE.
+    MOVE WS-REPORT-YYYY TO WS-ED-YEAR.
+    MOVE WS-REPORT-MM   TO WS-ED-MONTH.
+    MOVE WS-REPORT-DD   TO WS-ED-DAY.
+    STRING WS-ED-YEAR "-" WS-ED-MONTH "-" WS-ED-DAY
+        DELIMITED BY SIZE INTO WS-ED-REPORT-DATE.
+    STRING "Run date : " WS-ED-REPORT-DATE "   Page : 1"
+        DELIMITED BY SIZE INTO WS-REPORT-LINE.
+    WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE.
+    MOVE ALL "-" TO WS-REPORT-LINE.
+    WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE.
+
+    MOVE WS-REPORT-RECORD-COUNT TO WS-ED-COUNT.
+    MOVE SPACES TO WS-REPORT-LINE.
+    STRING "Records processed : " WS-ED-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE.
+    WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE.
+
+    MOVE WS-REPORT-SUM TO WS-ED-SUM.
+    MOVE SPACES TO WS-REPORT-LINE.
+    STRING "Sum of Results    : " WS-ED-SUM
+        DELIMITED BY SIZE INTO WS-REPORT-LINE.
+    WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE.
+
+    IF WS-REPORT-RECORD-COUNT = ZERO
+        MOVE SPACES TO WS-REPORT-LINE
+        STRING "Highest Result    : N/A" DELIMITED BY SIZE
+            INTO WS-REPORT-LINE
+        WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE
+        MOVE SPACES TO WS-REPORT-LINE
+        STRING "Lowest Result     : N/A" DELIMITED BY SIZE
+            INTO WS-REPORT-LINE
+        WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE
+    ELSE
+        MOVE WS-REPORT-HIGH TO WS-ED-HIGH
+        MOVE SPACES TO WS-REPORT-LINE
+        STRING "Highest Result    : " WS-ED-HIGH DELIMITED BY SIZE
+            INTO WS-REPORT-LINE
+        WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE
+        MOVE WS-REPORT-LOW TO WS-ED-LOW
+        MOVE SPACES TO WS-REPORT-LINE
+        STRING "Lowest Result     : " WS-ED-LOW DELIMITED BY SIZE
+            INTO WS-REPORT-LINE
+        WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE
+    END-IF.
+
+    MOVE WS-OVERFLOW-COUNT TO WS-ED-COUNT.
+    MOVE SPACES TO WS-REPORT-LINE.
+    STRING "MULTIPLY overflows : " WS-ED-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE.
+    WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE.
+    CLOSE CONTROL-REPORT.
